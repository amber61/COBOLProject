@@ -0,0 +1,13 @@
+      *****************************************************************
+      * COURSREC.CPY
+      * COURSE ROSTER RECORD -- ONE ROW PER OPERATOR/CERTIFICATION.
+      * USED TO LOAD THE COURSE-NAMES TABLE SO A RATING CHECK CAN BE
+      * GATED ON THE OPERATOR HOLDING A CURRENT GAS RATING
+      * CERTIFICATION.
+      *
+      * 2026-08-09  DRH  ORIGINAL.
+      *****************************************************************
+       01  CR-ROSTER-RECORD.
+           05  CR-OPERATOR-ID          PIC X(06).
+           05  CR-COURSE-ID            PIC X(08).
+           05  CR-CERT-EXPIRY-DATE     PIC 9(08).
