@@ -0,0 +1,33 @@
+      *****************************************************************
+      * GASCKPT.CPY
+      * CHECKPOINT RECORD FOR THE BATCH GAS READING RUN.  WRITTEN
+      * PERIODICALLY SO A RUN THAT ABENDS PARTWAY THROUGH A LARGE
+      * INPUT FILE CAN BE RESTARTED WITHOUT REPROCESSING FROM RECORD
+      * ONE.
+      *
+      * 2026-08-09  DRH  ORIGINAL.
+      * 2026-08-09  DRH  ADD CK-PHYSICAL-COUNT -- CK-LAST-COUNT ONLY
+      *                  COUNTS VALID READINGS, SO RESTART NEEDS A
+      *                  SEPARATE COUNT OF PHYSICAL RECORDS CONSUMED
+      *                  (VALID AND REJECTED) TO REPOSITION GASREAD
+      *                  CORRECTLY WHEN REJECTED READINGS PRECEDE THE
+      *                  CHECKPOINT.
+      * 2026-08-09  DRH  ADD CK-TALLY-REJECTED.  WITHOUT IT, A RESTART
+      *                  LOST THE COUNT OF READINGS REJECTED BEFORE
+      *                  THE LAST CHECKPOINT, WHICH UNDERCOUNTED THE
+      *                  TOTAL CONSUMED AT RECONCILIATION AND COULD
+      *                  REPORT A BALANCED SHIFT AS OUT OF BALANCE.
+      *****************************************************************
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-LAST-COUNT           PIC 9(08).
+           05  CK-PHYSICAL-COUNT       PIC 9(08).
+           05  CK-LAST-SITE-ID         PIC X(05).
+           05  CK-CHECKPOINT-DATE      PIC 9(08).
+           05  CK-CHECKPOINT-TIME      PIC 9(08).
+           05  CK-TALLY-COUNTS.
+               10  CK-TALLY-E          PIC 9(06).
+               10  CK-TALLY-G          PIC 9(06).
+               10  CK-TALLY-F          PIC 9(06).
+               10  CK-TALLY-P          PIC 9(06).
+               10  CK-TALLY-U          PIC 9(06).
+           05  CK-TALLY-REJECTED       PIC 9(06).
