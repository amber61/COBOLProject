@@ -0,0 +1,11 @@
+      *****************************************************************
+      * GASCTL.CPY
+      * INDEPENDENTLY-SUPPLIED CONTROL TOTAL RECORD -- E.G. THE
+      * NUMBER OF DELIVERIES LOGGED AT THE GATE -- USED TO RECONCILE
+      * AGAINST THE COUNT OF READINGS THE BATCH JOB ACTUALLY
+      * PROCESSED BEFORE THE SHIFT'S RATING REPORT IS MARKED FINAL.
+      *
+      * 2026-08-09  DRH  ORIGINAL.
+      *****************************************************************
+       01  CT-CONTROL-RECORD.
+           05  CT-CONTROL-COUNT        PIC 9(08).
