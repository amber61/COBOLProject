@@ -0,0 +1,24 @@
+      *****************************************************************
+      * GASHREC.CPY
+      * RECORD LAYOUT FOR THE GAS RATING HISTORY FILE.  INDEXED BY
+      * SITE/DATE/SEQUENCE SO A SUPERVISOR CAN PULL UP WHAT WAS
+      * RECORDED FOR A GIVEN SITE WEEKS AFTER THE FACT.
+      *
+      * 2026-08-09  DRH  ORIGINAL.
+      * 2026-08-09  DRH  ADD GH-RUN-DATE TO GH-HISTORY-KEY.
+      *                  HIST-SEQUENCE-NO RESETS TO ZERO EVERY RUN, SO
+      *                  SITE + SEQUENCE ALONE REPEATS THE SAME KEY ON
+      *                  EVERY RUN (INTERACTIVE GASRATE1/GASRATE2 WRITE
+      *                  A FIXED SITE ID, SO THEY WOULD COLLIDE ON THE
+      *                  VERY FIRST RECORD OF EVERY RUN AFTER THE
+      *                  FIRST).  THE RUN DATE DISCRIMINATES ONE RUN
+      *                  FROM ANOTHER.
+      *****************************************************************
+       01  GH-HISTORY-RECORD.
+           05  GH-HISTORY-KEY.
+               10  GH-SITE-ID          PIC X(05).
+               10  GH-RUN-DATE         PIC 9(08).
+               10  GH-SEQUENCE-NO      PIC 9(08).
+           05  GH-GAS-VALUE            PIC 9(04).
+           05  GH-RATING-VALUE         PIC X(01).
+           05  GH-RUN-TIME             PIC 9(08).
