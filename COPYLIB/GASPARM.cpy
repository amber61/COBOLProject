@@ -0,0 +1,12 @@
+      *****************************************************************
+      * GASPARM.CPY
+      * RECORD LAYOUT FOR THE GAS RATING THRESHOLD PARAMETER FILE.
+      * ONE RECORD PER RATING TIER SO THE SHOP SUPERVISOR CAN RETUNE
+      * THE E/G/F/P/U CUTOFFS BY CHANGING DATA, NOT SOURCE.
+      *
+      * 2026-08-09  DRH  ORIGINAL.
+      *****************************************************************
+       01  GP-PARM-RECORD.
+           05  GP-RATING-CODE          PIC X(01).
+           05  GP-LOW-VALUE            PIC 9(04).
+           05  GP-HIGH-VALUE           PIC 9(04).
