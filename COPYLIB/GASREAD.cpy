@@ -0,0 +1,15 @@
+      *****************************************************************
+      * GASREAD.CPY
+      * RECORD LAYOUT FOR THE BATCH GAS READING INPUT FILE -- ONE
+      * READING PER SHIFT/SITE, SORTED BY SITE AND TIME BEFORE THE
+      * BATCH JOB RUNS.
+      *
+      * 2026-08-09  DRH  ORIGINAL.
+      *****************************************************************
+       01  GR-READING-RECORD.
+           05  GR-SITE-ID              PIC X(05).
+           05  GR-SHIFT-CODE           PIC X(01).
+           05  GR-READING-DATE         PIC 9(08).
+           05  GR-READING-TIME         PIC 9(06).
+           05  GR-GAS-VALUE            PIC 9(04).
+           05  FILLER                  PIC X(56).
