@@ -0,0 +1,23 @@
+      *****************************************************************
+      * GASXREC.CPY
+      * FIXED-FORMAT EXTRACT RECORD PICKED UP BY THE FLEET-MANAGEMENT
+      * SYSTEM -- SITE, DATE, GAS VALUE AND RESULTING RATING.
+      *
+      * 2026-08-09  DRH  ORIGINAL.
+      * 2026-08-09  DRH  ADD GX-SEQUENCE-NO, CARRIED OVER FROM THE SAME
+      *                  HIST-SEQUENCE-NO COUNTER THAT KEYS GASHIST.
+      *                  THIS FILE STAYS PLAIN SEQUENTIAL FOR THE
+      *                  DOWNSTREAM FEED, SO NOTHING HERE STOPS A
+      *                  REPROCESSED READING FROM BEING EXTRACTED A
+      *                  SECOND TIME AFTER A RESTART -- BUT BOTH ROWS
+      *                  NOW CARRY THE SAME SEQUENCE NUMBER, SO THE
+      *                  FLEET-MANAGEMENT SIDE CAN DEDUPE ON IT THE
+      *                  SAME WAY GASHIST DEDUPES ON ITS KEY.
+      *****************************************************************
+       01  GX-EXTRACT-RECORD.
+           05  GX-SITE-ID              PIC X(05).
+           05  GX-READING-DATE         PIC 9(08).
+           05  GX-GAS-VALUE            PIC 9(04).
+           05  GX-RATING-VALUE         PIC X(01).
+           05  GX-SEQUENCE-NO          PIC 9(08).
+           05  GX-FILLER               PIC X(54).
