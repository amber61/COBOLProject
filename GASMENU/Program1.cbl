@@ -0,0 +1,97 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  GASMENU.
+000300 AUTHOR.      D R HOLLOWAY.
+000400 INSTALLATION. FIELD OPERATIONS - GAS RATING UNIT.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900*****************************************************************
+001000* 2026-08-09  DRH  ORIGINAL.  ONE MENU-DRIVEN FRONT END OVER THE
+001100*                  GAS RATING CHECK (GASRATE2) AND THE FIELD
+001200*                  CALCULATION UTILITY (CALCRES) SO AN OPERATOR
+001300*                  DOES NOT NEED TO KNOW WHICH LOAD MODULE DOES
+001400*                  WHAT.  A RATING CHECK IS GATED ON THE
+001500*                  OPERATOR HOLDING A CURRENT CERTIFICATION.
+001550* 2026-08-09  DRH  DROP THE CERTIFICATION CHECK FROM THIS MENU --
+001560*                  GASRATE2 NOW VERIFIES IT ITSELF SO THE GATE
+001570*                  STILL HOLDS WHEN GASRATE2 IS STARTED SOME
+001580*                  OTHER WAY.  PASS THE PARM AREA WITH ITS
+001590*                  LENGTH PREFIX SO A CALL...USING LOOKS THE
+001591*                  SAME TO GASRATE2 AS A PARM= FROM JCL.
+001600*****************************************************************
+001700
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  MENU-CHOICE                     PIC 9(01) VALUE ZERO.
+002400     88  MENU-DONE                   VALUE 9.
+002500 01  OPERATOR-ID                     PIC X(06) VALUE SPACES.
+002600 01  CERT-STATUS                     PIC X(01) VALUE "N".
+002700     88  OPERATOR-IS-CERTIFIED       VALUE "Y".
+002800 01  CALC-PARM-STRING                PIC X(10) VALUE SPACES.
+002900 01  RATE-PARM-AREA.
+002910     05  RATE-PARM-LENGTH            PIC S9(04) COMP VALUE 10.
+002920     05  RATE-PARM-TEXT              PIC X(10) VALUE SPACES.
+003000
+003100 PROCEDURE DIVISION.
+003200*****************************************************************
+003300* 0000-MAINLINE
+003400*****************************************************************
+003500 0000-MAINLINE.
+003600     PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+003700         UNTIL MENU-DONE.
+003800     STOP RUN.
+003900
+004000*****************************************************************
+004100* 1000-SHOW-MENU
+004200*****************************************************************
+004300 1000-SHOW-MENU.
+004400     DISPLAY "==============================================".
+004500     DISPLAY " GAS RATING UNIT - MAIN MENU".
+004600     DISPLAY "   1.  GAS RATING CHECK".
+004700     DISPLAY "   2.  FIELD CALCULATION UTILITY".
+004800     DISPLAY "   9.  EXIT".
+004900     DISPLAY "==============================================".
+005000     DISPLAY "ENTER YOUR CHOICE: ".
+005100     ACCEPT MENU-CHOICE.
+005200     EVALUATE MENU-CHOICE
+005300         WHEN 1
+005400             PERFORM 2000-GAS-RATING-CHECK THRU 2000-EXIT
+005500         WHEN 2
+005600             PERFORM 3000-FIELD-CALCULATION THRU 3000-EXIT
+005700         WHEN 9
+005800             CONTINUE
+005900         WHEN OTHER
+006000             DISPLAY "INVALID CHOICE - RE-ENTER."
+006100     END-EVALUATE.
+006200     GO TO 1000-EXIT.
+006300 1000-EXIT.
+006400     EXIT.
+006500
+006600*****************************************************************
+006700* 2000-GAS-RATING-CHECK - HAND OFF TO THE INTERACTIVE RATING
+006800* CHECK.  GASRATE2 VERIFIES THE OPERATOR'S CERTIFICATION ITSELF
+006850* BEFORE IT LETS THE CHECK PROCEED, SO THIS MENU DOES NOT NEED
+006860* (AND MUST NOT DUPLICATE) THAT GATE.
+006900*****************************************************************
+007000 2000-GAS-RATING-CHECK.
+007500     MOVE "I"            TO RATE-PARM-TEXT(1:1).
+007600     MOVE "N"            TO RATE-PARM-TEXT(2:1).
+007700     CALL "GASRATE2" USING RATE-PARM-AREA.
+008100     GO TO 2000-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008400
+008500*****************************************************************
+008600* 3000-FIELD-CALCULATION - RUN THE CALCULATION UTILITY
+008700*****************************************************************
+008800 3000-FIELD-CALCULATION.
+008900     CALL "CALCRES" USING "C" OPERATOR-ID CERT-STATUS.
+009000     GO TO 3000-EXIT.
+009100 3000-EXIT.
+009200     EXIT.
+009300
+009400 END PROGRAM GASMENU.
