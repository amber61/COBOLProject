@@ -0,0 +1,44 @@
+//GASRATEJ JOB (ACCTNO),'GAS RATING BATCH',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* GASRATEJ - RUN THE GAS RATING CHECK UNATTENDED FOR A FULL
+//* SHIFT'S WORTH OF READINGS.  THE RAW INPUT IS SORTED BY SITE
+//* AND TIME BEFORE THE RATING STEP RUNS, WHICH PRODUCES THE
+//* SHIFT TALLY REPORT, THE AUDIT HISTORY FILE AND THE FLEET-
+//* MANAGEMENT EXTRACT IN ONE SUBMITTED JOB.
+//*
+//* 2026-08-09  DRH  ORIGINAL.
+//*
+//* TO RESTART A RUN THAT ABENDED PARTWAY THROUGH THE INPUT, RESUBMIT
+//* WITH PARM='BY' ON THE RATESTEP (SEE GASRATER.JCL) INSTEAD OF
+//* RERUNNING THIS JOB FROM THE BEGINNING.
+//*****************************************************************
+//*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=GAS.SHIFT.READINGS.RAW,DISP=SHR
+//SORTOUT  DD  DSN=GAS.SHIFT.READINGS.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,5,CH,A,15,6,CH,A)
+/*
+//*
+//RATESTEP EXEC PGM=GASRATE2,PARM='BN'
+//STEPLIB  DD  DSN=GAS.PROD.LOADLIB,DISP=SHR
+//GASPARM  DD  DSN=GAS.PARM.THRESHOLDS,DISP=SHR
+//GASREAD  DD  DSN=GAS.SHIFT.READINGS.SORTED,DISP=SHR
+//GASHIST  DD  DSN=GAS.HISTORY.FILE,DISP=SHR
+//GASXTR   DD  DSN=GAS.FLEET.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GASCKPT  DD  DSN=GAS.CHECKPOINT.FILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)
+//GASCTL   DD  DSN=GAS.GATE.CONTROL.COUNT,DISP=SHR
+//GASRPT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//
