@@ -0,0 +1,24 @@
+//GASRATER JOB (ACCTNO),'GAS RATING RESTART',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* GASRATER - RESTART A GASRATEJ RUN THAT ABENDED PARTWAY THROUGH
+//* THE SHIFT'S READINGS.  PARM='BY' TELLS GASRATE2 TO READ
+//* GASCKPT FOR THE LAST CHECKPOINT AND SKIP THE READINGS ALREADY
+//* PROCESSED INSTEAD OF STARTING OVER AT RECORD ONE.  THE SORTED
+//* INPUT, HISTORY, EXTRACT, CONTROL AND CHECKPOINT DATA SETS ARE
+//* THE SAME ONES GASRATEJ USED -- DO NOT RE-RUN THE SORT STEP.
+//*
+//* 2026-08-09  DRH  ORIGINAL.
+//*****************************************************************
+//*
+//RATESTEP EXEC PGM=GASRATE2,PARM='BY'
+//STEPLIB  DD  DSN=GAS.PROD.LOADLIB,DISP=SHR
+//GASPARM  DD  DSN=GAS.PARM.THRESHOLDS,DISP=SHR
+//GASREAD  DD  DSN=GAS.SHIFT.READINGS.SORTED,DISP=SHR
+//GASHIST  DD  DSN=GAS.HISTORY.FILE,DISP=SHR
+//GASXTR   DD  DSN=GAS.FLEET.EXTRACT,DISP=MOD
+//GASCKPT  DD  DSN=GAS.CHECKPOINT.FILE,DISP=OLD
+//GASCTL   DD  DSN=GAS.GATE.CONTROL.COUNT,DISP=SHR
+//GASRPT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//
