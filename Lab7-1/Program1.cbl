@@ -1,42 +1,271 @@
-       program-id. Program1 as "Program1".
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01 GAS PIC 9(2).
-           88 GAS-VALUE-E VALUE 0 THROUGH 5.
-           88 GAS-VALUE-G VALUE 6 THROUGH 10.
-           88 GAS-VALUE-F VALUE 11 THROUGH 15.
-           88 GAS-VALUE-P VALUE 16 THROUGH 99.
-       01 RATING-VALUE PIC A(1).
-
-       procedure division.
-       
-       SEARCH-GAS-RATING.
-           PERFORM INPUT-GAS-VALUE.
-           PERFORM SEARCH-RATING-VALUE.
-           PERFORM DISPLAY-RATINGP-VALUE.
-           STOP RUN.
-           
-       INPUT-GAS-VALUE.
-           DISPLAY "ENTER A VALUE OF GAS: "        LINE 6  COLUMN 5.
-           ACCEPT GAS                              LINE 8  COLUMN 5.
-           
-       SEARCH-RATING-VALUE.
-           IF GAS-VALUE-E
-               MOVE "E" to RATING-VALUE
-           ELSE IF GAS-VALUE-G
-               MOVE "G" to RATING-VALUE
-           ELSE IF GAS-VALUE-F
-               MOVE "F" to RATING-VALUE
-           ELSE IF GAS-VALUE-P 
-               MOVE "P" to RATING-VALUE.
-           
-       DISPLAY-RATINGP-VALUE.
-           DISPLAY "THE RATING FOR GAS: "          LINE 10 COLUMN 5.
-           DISPLAY RATING-VALUE                    LINE 12 COLUMN 5.
-           DISPLAY " "                             LINE 14 COLUMN 5.
-
-       end program Program1.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  GASRATE1.
+000300 AUTHOR.      D R HOLLOWAY.
+000400 INSTALLATION. FIELD OPERATIONS - GAS RATING UNIT.
+000500 DATE-WRITTEN. 2019-03-14.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900*****************************************************************
+001000* 2019-03-14  DRH  ORIGINAL ONE-SHOT INTERACTIVE RATING CHECK.
+001100* 2026-08-09  DRH  EDIT GAS ENTRY - NUMERIC CLASS AND RANGE TEST
+001200*                  WITH RE-PROMPT ON BAD INPUT.
+001300* 2026-08-09  DRH  READ E/G/F/P/U THRESHOLDS FROM THE GASPARM
+001400*                  PARAMETER FILE INSTEAD OF HARDCODED 88-LEVELS.
+001500* 2026-08-09  DRH  WIDEN GAS TO PIC 9(04) AND ADD THE "U"
+001600*                  OVERLIMIT TIER FOR DELIVERIES OF 100 OR MORE.
+001700* 2026-08-09  DRH  APPEND EVERY READING AND ITS RATING TO THE
+001800*                  GASHIST HISTORY FILE FOR AUDIT.
+001850* 2026-08-09  DRH  GATE THE RATING CHECK ON THE OPERATOR HOLDING
+001860*                  A CURRENT CERTIFICATION.  THIS PROGRAM IS A
+001870*                  FULLY INDEPENDENT ENTRY POINT (NOT JUST CALLED
+001880*                  FROM GASMENU), SO IT MUST VERIFY FOR ITSELF.
+001885* 2026-08-09  DRH  "GASRAT1" WAS 7 BYTES INTO A 5-BYTE GH-SITE-ID
+001886*                  AND TRUNCATED THE SAME AS GASRATE2'S "GASRAT2"
+001887*                  TAG -- SWITCH TO THE 5-BYTE-SAFE "GASR1" AND
+001888*                  ADD INVALID KEY HANDLING TO THE HISTORY WRITE
+001889*                  TO MATCH GASRATE2.
+001900*****************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT GAS-PARM-FILE ASSIGN TO "GASPARM"
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT GAS-HISTORY-FILE ASSIGN TO "GASHIST"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS GH-HISTORY-KEY
+003400         FILE STATUS IS HIST-FILE-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  GAS-PARM-FILE.
+004000     COPY GASPARM.
+004100
+004200 FD  GAS-HISTORY-FILE.
+004400     COPY GASHREC.
+004500
+004600 WORKING-STORAGE SECTION.
+004700*****************************************************************
+004800* RATING WORK FIELDS
+004900*****************************************************************
+005000 01  GAS                         PIC 9(04).
+005100 01  GAS-ENTRY                   PIC X(04).
+005200 01  RATING-VALUE                PIC X(01).
+005300
+005400 01  SWITCHES.
+005500     05  GAS-VALID-SWITCH        PIC X(01) VALUE "N".
+005600         88  GAS-IS-VALID        VALUE "Y".
+005700     05  PARM-EOF-SWITCH         PIC X(01) VALUE "N".
+005800         88  PARM-AT-EOF         VALUE "Y".
+005900
+006000 01  HIST-FILE-STATUS            PIC X(02).
+006100 01  HIST-SEQUENCE-NO            PIC 9(08) VALUE ZERO COMP.
+006150 01  OPERATOR-ID                 PIC X(06) VALUE SPACES.
+006160 01  CERT-STATUS                 PIC X(01) VALUE "N".
+006170     88  OPERATOR-IS-CERTIFIED   VALUE "Y".
+006200
+006300*****************************************************************
+006400* RATING THRESHOLDS - LOADED FROM GASPARM AT START OF RUN
+006500*****************************************************************
+006600 01  RATE-THRESHOLDS.
+006700     05  RT-E-LOW                PIC 9(04).
+006800     05  RT-E-HIGH                PIC 9(04).
+006900     05  RT-G-LOW                PIC 9(04).
+007000     05  RT-G-HIGH                PIC 9(04).
+007100     05  RT-F-LOW                PIC 9(04).
+007200     05  RT-F-HIGH                PIC 9(04).
+007300     05  RT-P-LOW                PIC 9(04).
+007400     05  RT-P-HIGH                PIC 9(04).
+007500     05  RT-U-LOW                PIC 9(04).
+007600     05  RT-U-HIGH                PIC 9(04).
+007700
+007800 01  TODAY-DATE                  PIC 9(08).
+007900 01  TODAY-TIME                  PIC 9(08).
+008000
+008100 PROCEDURE DIVISION.
+008200*****************************************************************
+008300* 0000-MAINLINE
+008400*****************************************************************
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008650     PERFORM 1500-VERIFY-OPERATOR-CERT THRU 1500-EXIT.
+008660     IF OPERATOR-IS-CERTIFIED
+008670         PERFORM 2000-INPUT-GAS-VALUE THRU 2000-EXIT
+008680         PERFORM 3000-SEARCH-RATING-VALUE THRU 3000-EXIT
+008690         PERFORM 4000-DISPLAY-RATING-VALUE THRU 4000-EXIT
+008700         PERFORM 5000-WRITE-HISTORY-RECORD THRU 5000-EXIT
+008710     ELSE
+008720         DISPLAY "OPERATOR NOT CERTIFIED - RATING CHECK DENIED."
+008730     END-IF.
+009100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009200     STOP RUN.
+009300
+009400*****************************************************************
+009500* 1000-INITIALIZE - OPEN FILES AND LOAD THE RATING THRESHOLDS
+009600*****************************************************************
+009700 1000-INITIALIZE.
+009800     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+009900     ACCEPT TODAY-TIME FROM TIME.
+010000     OPEN INPUT GAS-PARM-FILE.
+010100     OPEN I-O GAS-HISTORY-FILE.
+010200     IF HIST-FILE-STATUS = "35"
+010300         CLOSE GAS-HISTORY-FILE
+010400         OPEN OUTPUT GAS-HISTORY-FILE
+010500         CLOSE GAS-HISTORY-FILE
+010600         OPEN I-O GAS-HISTORY-FILE
+010700     END-IF.
+010800     PERFORM 1100-LOAD-THRESHOLDS THRU 1100-EXIT
+010900         UNTIL PARM-AT-EOF.
+011000     CLOSE GAS-PARM-FILE.
+011100     GO TO 1000-EXIT.
+011200 1000-EXIT.
+011300     EXIT.
+011400
+011500 1100-LOAD-THRESHOLDS.
+011600     READ GAS-PARM-FILE
+011700         AT END
+011800             MOVE "Y" TO PARM-EOF-SWITCH
+011900         NOT AT END
+012000             PERFORM 1110-STORE-THRESHOLD THRU 1110-EXIT
+012100     END-READ.
+012200     GO TO 1100-EXIT.
+012300 1100-EXIT.
+012400     EXIT.
+012500
+012600 1110-STORE-THRESHOLD.
+012700     EVALUATE GP-RATING-CODE
+012800         WHEN "E"
+012900             MOVE GP-LOW-VALUE  TO RT-E-LOW
+013000             MOVE GP-HIGH-VALUE TO RT-E-HIGH
+013100         WHEN "G"
+013200             MOVE GP-LOW-VALUE  TO RT-G-LOW
+013300             MOVE GP-HIGH-VALUE TO RT-G-HIGH
+013400         WHEN "F"
+013500             MOVE GP-LOW-VALUE  TO RT-F-LOW
+013600             MOVE GP-HIGH-VALUE TO RT-F-HIGH
+013700         WHEN "P"
+013800             MOVE GP-LOW-VALUE  TO RT-P-LOW
+013900             MOVE GP-HIGH-VALUE TO RT-P-HIGH
+014000         WHEN "U"
+014100             MOVE GP-LOW-VALUE  TO RT-U-LOW
+014200             MOVE GP-HIGH-VALUE TO RT-U-HIGH
+014300     END-EVALUATE.
+014400     GO TO 1110-EXIT.
+014500 1110-EXIT.
+014600     EXIT.
+014700
+014710*****************************************************************
+014720* 1500-VERIFY-OPERATOR-CERT - GATE THE RATING CHECK ON THE
+014730* OPERATOR HOLDING A CURRENT CERTIFICATION.
+014740*****************************************************************
+014750 1500-VERIFY-OPERATOR-CERT.
+014760     DISPLAY "ENTER YOUR OPERATOR ID: "      LINE 4  COLUMN 5.
+014770     ACCEPT OPERATOR-ID                       LINE 4  COLUMN 30.
+014780     CALL "CALCRES" USING "V" OPERATOR-ID CERT-STATUS.
+014790     GO TO 1500-EXIT.
+014795 1500-EXIT.
+014796     EXIT.
+014797
+014800*****************************************************************
+014900* 2000-INPUT-GAS-VALUE - PROMPT FOR A READING, RE-PROMPT ON ANY
+015000* NON-NUMERIC OR OUT-OF-RANGE ENTRY
+015100*****************************************************************
+015200 2000-INPUT-GAS-VALUE.
+015300     MOVE "N" TO GAS-VALID-SWITCH.
+015400     PERFORM 2100-GET-GAS-ENTRY THRU 2100-EXIT
+015500         UNTIL GAS-IS-VALID.
+015600     GO TO 2000-EXIT.
+015700 2000-EXIT.
+015800     EXIT.
+015900
+016000 2100-GET-GAS-ENTRY.
+016100     DISPLAY "ENTER A VALUE OF GAS: "        LINE 6  COLUMN 5.
+016200     ACCEPT GAS-ENTRY                        LINE 8  COLUMN 5.
+016300     IF GAS-ENTRY IS NOT NUMERIC
+016400         DISPLAY "INVALID - NUMERIC.  RE-ENTER."
+016401             LINE 9  COLUMN 5
+016500     ELSE
+016600         MOVE GAS-ENTRY TO GAS
+016700         IF GAS < ZERO OR GAS > RT-U-HIGH
+016800             DISPLAY "INVALID - OUT OF RANGE.  RE-ENTER."
+016801                 LINE 9  COLUMN 5
+016900         ELSE
+017000             MOVE "Y" TO GAS-VALID-SWITCH
+017100         END-IF
+017200     END-IF.
+017300     GO TO 2100-EXIT.
+017400 2100-EXIT.
+017500     EXIT.
+017600
+017700*****************************************************************
+017800* 3000-SEARCH-RATING-VALUE - APPLY THE CURRENT THRESHOLDS
+017900*****************************************************************
+018000 3000-SEARCH-RATING-VALUE.
+018100     IF GAS >= RT-E-LOW AND GAS <= RT-E-HIGH
+018200         MOVE "E" TO RATING-VALUE
+018300     ELSE
+018400         IF GAS >= RT-G-LOW AND GAS <= RT-G-HIGH
+018500             MOVE "G" TO RATING-VALUE
+018600         ELSE
+018700             IF GAS >= RT-F-LOW AND GAS <= RT-F-HIGH
+018800                 MOVE "F" TO RATING-VALUE
+018900             ELSE
+019000                 IF GAS >= RT-P-LOW AND GAS <= RT-P-HIGH
+019100                     MOVE "P" TO RATING-VALUE
+019200                 ELSE
+019300                     IF GAS >= RT-U-LOW AND GAS <= RT-U-HIGH
+019400                         MOVE "U" TO RATING-VALUE
+019500                     END-IF
+019600                 END-IF
+019700             END-IF
+019800         END-IF
+019900     END-IF.
+020000     GO TO 3000-EXIT.
+020100 3000-EXIT.
+020200     EXIT.
+020300
+020400*****************************************************************
+020500* 4000-DISPLAY-RATING-VALUE
+020600*****************************************************************
+020700 4000-DISPLAY-RATING-VALUE.
+020800     DISPLAY "THE RATING FOR GAS: "          LINE 10 COLUMN 5.
+020900     DISPLAY RATING-VALUE                    LINE 12 COLUMN 5.
+021000     DISPLAY " "                              LINE 14 COLUMN 5.
+021100     GO TO 4000-EXIT.
+021200 4000-EXIT.
+021300     EXIT.
+021400
+021500*****************************************************************
+021600* 5000-WRITE-HISTORY-RECORD - AUDIT TRAIL OF GAS/RATING PAIRS
+021700*****************************************************************
+021800 5000-WRITE-HISTORY-RECORD.
+021900     ADD 1 TO HIST-SEQUENCE-NO.
+022000     MOVE "GASR1"                 TO GH-SITE-ID.
+022100     MOVE HIST-SEQUENCE-NO        TO GH-SEQUENCE-NO.
+022200     MOVE GAS                     TO GH-GAS-VALUE.
+022300     MOVE RATING-VALUE            TO GH-RATING-VALUE.
+022400     MOVE TODAY-DATE              TO GH-RUN-DATE.
+022500     MOVE TODAY-TIME              TO GH-RUN-TIME.
+022600     WRITE GH-HISTORY-RECORD
+022610         INVALID KEY
+022620             DISPLAY "ERROR - DUPLICATE GASHIST KEY, RECORD NOT "
+022630                 "WRITTEN: " GH-HISTORY-KEY
+022640     END-WRITE.
+022700     GO TO 5000-EXIT.
+022800 5000-EXIT.
+022900     EXIT.
+023000
+023100*****************************************************************
+023200* 9000-TERMINATE - CLOSE FILES
+023300*****************************************************************
+023400 9000-TERMINATE.
+023500     CLOSE GAS-HISTORY-FILE.
+023600     GO TO 9000-EXIT.
+023700 9000-EXIT.
+023800     EXIT.
+023900
+024000 END PROGRAM GASRATE1.
