@@ -1,38 +1,680 @@
-       program-id. Program1 as "linear coding structure ".
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01 GAS PIC 9(2).
-       01 RATING-VALUE     PIC A(1).
-           
-       procedure division.
-       SEARCH-GAS-RATING.
-           PERFORM INPUT-GAS-VALUE.
-           PERFORM SEARCH-RATING-VALUE.
-           PERFORM DISPLAY-RATINGP-VALUE.
-           STOP RUN.
-           
-       INPUT-GAS-VALUE.
-           DISPLAY "ENTER A VALUE OF GAS: "        LINE 6  COLUMN 5.
-           ACCEPT GAS                              LINE 8  COLUMN 5.
-           
-       SEARCH-RATING-VALUE.
-           IF GAS < 6
-               MOVE "E" to RATING-VALUE
-           ELSE IF GAS < 11
-               MOVE "G" to RATING-VALUE
-           ELSE IF GAS < 16
-               MOVE "F" to RATING-VALUE
-           ELSE IF GAS > 15 
-               MOVE "P" to RATING-VALUE.
-       DISPLAY-RATINGP-VALUE.
-           DISPLAY "THE RATING FOR GAS: "          LINE 10 COLUMN 5.
-           DISPLAY RATING-VALUE                    LINE 12 COLUMN 5.
-           DISPLAY " "                             LINE 14 COLUMN 5.
-
-           goback.
-
-       end program Program1.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  GASRATE2.
+000300 AUTHOR.      D R HOLLOWAY.
+000400 INSTALLATION. FIELD OPERATIONS - GAS RATING UNIT.
+000500 DATE-WRITTEN. 2019-03-14.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900*****************************************************************
+001000* 2019-03-14  DRH  ORIGINAL LINEAR-CODED INTERACTIVE RATING CHECK.
+001100* 2026-08-09  DRH  ADD A BATCH ENTRY POINT THAT DRIVES A WHOLE
+001200*                  FILE OF GAS READINGS THROUGH THE SAME RATING
+001300*                  AND DISPLAY LOGIC UNATTENDED.  MODE AND
+001400*                  RESTART FLAGS ARRIVE IN THE PARM STRING, THE
+001500*                  SAME WAY AS ANY OTHER MAINFRAME BATCH STEP.
+001600* 2026-08-09  DRH  EDIT GAS ENTRY - NUMERIC CLASS AND RANGE TEST
+001700*                  WITH RE-PROMPT ON BAD INPUT (INTERACTIVE MODE).
+001800* 2026-08-09  DRH  READ E/G/F/P/U THRESHOLDS FROM THE GASPARM
+001900*                  PARAMETER FILE INSTEAD OF HARDCODED COMPARES.
+002000* 2026-08-09  DRH  TALLY E/G/F/P/U COUNTS ACROSS A BATCH RUN AND
+002100*                  PRINT A SHIFT-END SUMMARY REPORT.
+002200* 2026-08-09  DRH  APPEND EVERY READING AND ITS RATING TO THE
+002300*                  GASHIST HISTORY FILE FOR AUDIT.
+002400* 2026-08-09  DRH  ADD A FLEET-MANAGEMENT EXTRACT FILE.
+002500* 2026-08-09  DRH  CHECKPOINT THE BATCH RUN EVERY 100 READINGS
+002600*                  AND SUPPORT RESTART FROM THE LAST CHECKPOINT.
+002700* 2026-08-09  DRH  WIDEN GAS TO PIC 9(04) AND ADD THE "U"
+002800*                  OVERLIMIT TIER FOR DELIVERIES OF 100 OR MORE.
+002900* 2026-08-09  DRH  RECONCILE THE READING COUNT AGAINST AN
+003000*                  INDEPENDENT CONTROL TOTAL BEFORE THE REPORT
+003100*                  IS MARKED FINAL.
+003110* 2026-08-09  DRH  RESTORE HIST-SEQUENCE-NO AND A NEW PHYSICAL
+003120*                  RECORD COUNT ON RESTART SO GASHIST KEYS AND
+003130*                  THE GASREAD REPOSITION STAY IN STEP EVEN WHEN
+003140*                  REJECTED READINGS PRECEDE THE CHECKPOINT;
+003150*                  FLAG DUPLICATE GASHIST KEYS INSTEAD OF
+003160*                  FAILING SILENTLY; EXTEND RATHER THAN
+003170*                  TRUNCATE GASXTR ON RESTART; RECONCILE
+003180*                  AGAINST READINGS CONSUMED, NOT JUST RATED.
+003190* 2026-08-09  DRH  GATE THE INTERACTIVE RATING CHECK ON OPERATOR
+003191*                  CERTIFICATION DIRECTLY, NOT JUST IN GASMENU;
+003192*                  ACCOUNT FOR THE 2-BYTE LENGTH PREFIX ON THE
+003193*                  PARM STRING WHEN STARTED DIRECTLY FROM JCL;
+003194*                  TRAP A MISSING OR UNOPENABLE GASCTL FILE
+003195*                  INSTEAD OF LETTING THE STEP ABEND.
+003196* 2026-08-09  DRH  "GASRAT2" WAS 7 BYTES INTO A 5-BYTE GH-SITE-ID
+003197*                  AND TRUNCATED TO THE SAME VALUE AS GASRATE1'S
+003198*                  TAG -- SWITCH TO THE 5-BYTE-SAFE "GASR2".
+003199*                  RESTORE TALLY-REJECTED FROM A NEW
+003201*                  CK-TALLY-REJECTED ON CHECKPOINT RESTART SO
+003202*                  RECONCILIATION DOES NOT UNDERCOUNT READINGS
+003203*                  REJECTED BEFORE THE LAST CHECKPOINT.  CARRY
+003204*                  HIST-SEQUENCE-NO INTO EACH GASXTR EXTRACT
+003205*                  ROW SO A RECORD REPROCESSED AFTER A RESTART
+003206*                  CAN BE DEDUPED DOWNSTREAM THE SAME WAY GASHIST
+003207*                  IS PROTECTED BY ITS KEY.
+003210*****************************************************************
+003300
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT GAS-PARM-FILE ASSIGN TO "GASPARM"
+004200         ORGANIZATION IS SEQUENTIAL.
+004300     SELECT GAS-READING-FILE ASSIGN TO "GASREAD"
+004400         ORGANIZATION IS SEQUENTIAL.
+004500     SELECT GAS-HISTORY-FILE ASSIGN TO "GASHIST"
+004600         ORGANIZATION IS INDEXED
+004700         ACCESS MODE IS DYNAMIC
+004800         RECORD KEY IS GH-HISTORY-KEY
+004900         FILE STATUS IS HIST-FILE-STATUS.
+005000     SELECT GAS-EXTRACT-FILE ASSIGN TO "GASXTR"
+005100         ORGANIZATION IS SEQUENTIAL.
+005200     SELECT GAS-CHECKPOINT-FILE ASSIGN TO "GASCKPT"
+005300         ORGANIZATION IS SEQUENTIAL.
+005400     SELECT GAS-CONTROL-FILE ASSIGN TO "GASCTL"
+005450         ORGANIZATION IS SEQUENTIAL
+005460         FILE STATUS IS CTL-FILE-STATUS.
+005600     SELECT GAS-REPORT-FILE ASSIGN TO "GASRPT"
+005700         ORGANIZATION IS SEQUENTIAL.
+005800
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  GAS-PARM-FILE.
+006200     COPY GASPARM.
+006300
+006400 FD  GAS-READING-FILE.
+006500     COPY GASREAD.
+006600
+006700 FD  GAS-HISTORY-FILE.
+006800     COPY GASHREC.
+006900
+007000 FD  GAS-EXTRACT-FILE.
+007100     COPY GASXREC.
+007200
+007300 FD  GAS-CHECKPOINT-FILE.
+007400     COPY GASCKPT.
+007500
+007600 FD  GAS-CONTROL-FILE.
+007700     COPY GASCTL.
+007800
+007900 FD  GAS-REPORT-FILE.
+008000 01  RPT-PRINT-LINE                  PIC X(80).
+008100
+008200 WORKING-STORAGE SECTION.
+008300*****************************************************************
+008400* RATING WORK FIELDS
+008500*****************************************************************
+008600 01  GAS                             PIC 9(04).
+008700 01  GAS-ENTRY                       PIC X(04).
+008800 01  RATING-VALUE                    PIC X(01).
+008900
+009000 01  SWITCHES.
+009100     05  GAS-VALID-SWITCH            PIC X(01) VALUE "N".
+009200         88  GAS-IS-VALID            VALUE "Y".
+009300     05  PARM-EOF-SWITCH             PIC X(01) VALUE "N".
+009400         88  PARM-AT-EOF             VALUE "Y".
+009500     05  READ-EOF-SWITCH             PIC X(01) VALUE "N".
+009600         88  READ-AT-EOF             VALUE "Y".
+009700     05  READING-VALID-SWITCH        PIC X(01) VALUE "N".
+009800         88  READING-IS-VALID        VALUE "Y".
+009900     05  MODE-SWITCH                 PIC X(01) VALUE "B".
+010000         88  MODE-IS-INTERACTIVE     VALUE "I".
+010100     05  RESTART-SWITCH              PIC X(01) VALUE "N".
+010200         88  RESTART-REQUESTED       VALUE "Y".
+010300     05  RECONCILE-SWITCH            PIC X(01) VALUE "N".
+010400         88  SHIFT-IS-BALANCED       VALUE "Y".
+010450     05  CERT-STATUS-SWITCH          PIC X(01) VALUE "N".
+010460         88  OPERATOR-IS-CERTIFIED   VALUE "Y".
+010500
+010600 01  HIST-FILE-STATUS                PIC X(02).
+010650 01  CTL-FILE-STATUS                 PIC X(02).
+010700 01  HIST-SEQUENCE-NO                PIC 9(08) VALUE ZERO COMP.
+010750 01  CERT-OPERATOR-ID                PIC X(06) VALUE SPACES.
+010800
+010900*****************************************************************
+011000* RATING THRESHOLDS - LOADED FROM GASPARM AT START OF RUN
+011100*****************************************************************
+011200 01  RATE-THRESHOLDS.
+011300     05  RT-E-LOW                    PIC 9(04).
+011400     05  RT-E-HIGH                   PIC 9(04).
+011500     05  RT-G-LOW                    PIC 9(04).
+011600     05  RT-G-HIGH                   PIC 9(04).
+011700     05  RT-F-LOW                    PIC 9(04).
+011800     05  RT-F-HIGH                   PIC 9(04).
+011900     05  RT-P-LOW                    PIC 9(04).
+012000     05  RT-P-HIGH                   PIC 9(04).
+012100     05  RT-U-LOW                    PIC 9(04).
+012200     05  RT-U-HIGH                   PIC 9(04).
+012300
+012400*****************************************************************
+012500* SHIFT TALLY COUNTERS
+012600*****************************************************************
+012700 01  TALLY-COUNTERS.
+012800     05  TALLY-E                     PIC 9(06) VALUE ZERO COMP.
+012900     05  TALLY-G                     PIC 9(06) VALUE ZERO COMP.
+013000     05  TALLY-F                     PIC 9(06) VALUE ZERO COMP.
+013100     05  TALLY-P                     PIC 9(06) VALUE ZERO COMP.
+013200     05  TALLY-U                     PIC 9(06) VALUE ZERO COMP.
+013300     05  TALLY-REJECTED              PIC 9(06) VALUE ZERO COMP.
+013400
+013500 01  READ-COUNT                      PIC 9(08) VALUE ZERO COMP.
+013550 01  PHYS-READ-COUNT                 PIC 9(08) VALUE ZERO COMP.
+013600 01  CKPT-QUOTIENT                   PIC 9(08) COMP.
+013700 01  CKPT-REMAINDER                  PIC 9(08) COMP.
+013800 01  SKIP-COUNT                      PIC 9(08) VALUE ZERO COMP.
+013810 01  SKIPPED-LAST-SITE-ID            PIC X(05) VALUE SPACES.
+013820 01  TOTAL-CONSUMED-COUNT            PIC 9(08) VALUE ZERO COMP.
+013900
+014000 01  TODAY-DATE                      PIC 9(08).
+014100 01  TODAY-TIME                      PIC 9(08).
+014200
+014300*****************************************************************
+014400* PRINT REPORT WORK AREAS
+014500*****************************************************************
+014600 01  REPORT-HEADING-1.
+014700     05  FILLER                      PIC X(30)
+014800         VALUE "GAS RATING SHIFT TALLY REPORT".
+014900     05  FILLER                      PIC X(10) VALUE SPACES.
+015000     05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+015100     05  RH1-RUN-DATE                PIC 9(08).
+015200
+015300 01  REPORT-DETAIL-LINE.
+015400     05  FILLER                      PIC X(20) VALUE SPACES.
+015500     05  RD-LABEL                    PIC X(20).
+015600     05  RD-COUNT                    PIC ZZZ,ZZ9.
+015700
+015800 01  REPORT-LINE-COUNT               PIC 9(04) VALUE ZERO COMP.
+015900 01  REPORT-PAGE-NO                  PIC 9(04) VALUE ZERO COMP.
+016000
+016100*****************************************************************
+016200* LINKAGE SECTION - PARM STRING FROM JCL OR FROM A CALLING
+016300* PROGRAM.  WHEN A PROGRAM IS STARTED VIA EXEC PGM=...,PARM=,
+016400* THE OPERATING SYSTEM PASSES THE PARM TEXT PRECEDED BY A
+016500* 2-BYTE BINARY HALFWORD GIVING ITS LENGTH, SO THE LINKAGE ITEM
+016550* HAS TO ACCOUNT FOR THAT PREFIX -- AN ORDINARY CALL...USING
+016560* HAS TO BUILD THE SAME GROUP SO BOTH CALLERS LOOK ALIKE TO
+016570* THIS PROGRAM.  LK-PARM-TEXT POSITION 1 IS THE MODE
+016580* (I=INTERACTIVE, B=BATCH); POSITION 2 IS THE RESTART FLAG,
+016590* MEANINGFUL ONLY IN BATCH MODE.
+016595*****************************************************************
+016600 LINKAGE SECTION.
+016700 01  LK-PARM-AREA.
+016710     05  LK-PARM-LENGTH              PIC S9(04) COMP.
+016720     05  LK-PARM-TEXT                PIC X(10).
+016800
+016900 PROCEDURE DIVISION USING LK-PARM-AREA.
+017000*****************************************************************
+017100* 0000-MAINLINE
+017200*****************************************************************
+017300 0000-MAINLINE.
+017400     MOVE LK-PARM-TEXT(1:1) TO MODE-SWITCH.
+017500     MOVE LK-PARM-TEXT(2:1) TO RESTART-SWITCH.
+017600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017700     IF MODE-IS-INTERACTIVE
+017800         PERFORM 2000-INTERACTIVE-RATING THRU 2000-EXIT
+017900     ELSE
+018000         PERFORM 3000-BATCH-RATING THRU 3000-EXIT
+018100         PERFORM 7000-RECONCILE THRU 7000-EXIT
+018200         PERFORM 7500-PRINT-TALLY-REPORT THRU 7500-EXIT
+018300     END-IF.
+018400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+018500     GOBACK.
+018600
+018700*****************************************************************
+018800* 1000-INITIALIZE - OPEN FILES AND LOAD THE RATING THRESHOLDS
+018900*****************************************************************
+019000 1000-INITIALIZE.
+019100     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+019200     ACCEPT TODAY-TIME FROM TIME.
+019300     OPEN INPUT GAS-PARM-FILE.
+019400     PERFORM 1100-LOAD-THRESHOLDS THRU 1100-EXIT
+019500         UNTIL PARM-AT-EOF.
+019600     CLOSE GAS-PARM-FILE.
+019700     OPEN I-O GAS-HISTORY-FILE.
+019800     IF HIST-FILE-STATUS = "35"
+019900         CLOSE GAS-HISTORY-FILE
+020000         OPEN OUTPUT GAS-HISTORY-FILE
+020100         CLOSE GAS-HISTORY-FILE
+020200         OPEN I-O GAS-HISTORY-FILE
+020300     END-IF.
+020400     IF NOT MODE-IS-INTERACTIVE
+020500         OPEN INPUT GAS-READING-FILE
+020700         OPEN OUTPUT GAS-REPORT-FILE
+020800         IF RESTART-REQUESTED
+020900             PERFORM 3050-RESTART-FROM-CHECKPOINT THRU 3050-EXIT
+021000             OPEN EXTEND GAS-CHECKPOINT-FILE
+021010             OPEN EXTEND GAS-EXTRACT-FILE
+021100         ELSE
+021200             OPEN OUTPUT GAS-CHECKPOINT-FILE
+021300             CLOSE GAS-CHECKPOINT-FILE
+021400             OPEN EXTEND GAS-CHECKPOINT-FILE
+021410             OPEN OUTPUT GAS-EXTRACT-FILE
+021500         END-IF
+021600     END-IF.
+021700     GO TO 1000-EXIT.
+021800 1000-EXIT.
+021900     EXIT.
+022000
+022100 1100-LOAD-THRESHOLDS.
+022200     READ GAS-PARM-FILE
+022300         AT END
+022400             MOVE "Y" TO PARM-EOF-SWITCH
+022500         NOT AT END
+022600             PERFORM 1110-STORE-THRESHOLD THRU 1110-EXIT
+022700     END-READ.
+022800     GO TO 1100-EXIT.
+022900 1100-EXIT.
+023000     EXIT.
+023100
+023200 1110-STORE-THRESHOLD.
+023300     EVALUATE GP-RATING-CODE
+023400         WHEN "E"
+023500             MOVE GP-LOW-VALUE  TO RT-E-LOW
+023600             MOVE GP-HIGH-VALUE TO RT-E-HIGH
+023700         WHEN "G"
+023800             MOVE GP-LOW-VALUE  TO RT-G-LOW
+023900             MOVE GP-HIGH-VALUE TO RT-G-HIGH
+024000         WHEN "F"
+024100             MOVE GP-LOW-VALUE  TO RT-F-LOW
+024200             MOVE GP-HIGH-VALUE TO RT-F-HIGH
+024300         WHEN "P"
+024400             MOVE GP-LOW-VALUE  TO RT-P-LOW
+024500             MOVE GP-HIGH-VALUE TO RT-P-HIGH
+024600         WHEN "U"
+024700             MOVE GP-LOW-VALUE  TO RT-U-LOW
+024800             MOVE GP-HIGH-VALUE TO RT-U-HIGH
+024900     END-EVALUATE.
+025000     GO TO 1110-EXIT.
+025100 1110-EXIT.
+025200     EXIT.
+025300
+025400*****************************************************************
+025450* 1900-VERIFY-OPERATOR-CERT - GATE THE INTERACTIVE RATING CHECK
+025460* ON THE OPERATOR HOLDING A CURRENT CERTIFICATION.  LIVES HERE,
+025470* NOT JUST IN GASMENU, SO THE GATE STILL APPLIES WHEN THIS
+025480* PROGRAM IS STARTED ANY OTHER WAY (DIRECTLY FROM JCL WITH
+025490* PARM='IN', OR CALLED BY SOME FUTURE FRONT END).
+025495*****************************************************************
+025500 1900-VERIFY-OPERATOR-CERT.
+025510     DISPLAY "ENTER YOUR OPERATOR ID: "      LINE 4  COLUMN 5.
+025520     ACCEPT CERT-OPERATOR-ID                  LINE 4  COLUMN 30.
+025530     CALL "CALCRES" USING "V" CERT-OPERATOR-ID CERT-STATUS-SWITCH.
+025540     GO TO 1900-EXIT.
+025550 1900-EXIT.
+025560     EXIT.
+025570
+025580*****************************************************************
+025600* 2000-INTERACTIVE-RATING - ORIGINAL ONE-SHOT TERMINAL CHECK
+025700*****************************************************************
+025800 2000-INTERACTIVE-RATING.
+025810     PERFORM 1900-VERIFY-OPERATOR-CERT THRU 1900-EXIT.
+025820     IF NOT OPERATOR-IS-CERTIFIED
+025830         DISPLAY "OPERATOR NOT CERTIFIED - RATING CHECK DENIED."
+025840         GO TO 2000-EXIT
+025850     END-IF.
+025900     PERFORM 2100-INPUT-GAS-VALUE THRU 2100-EXIT.
+026000     PERFORM 3300-SEARCH-RATING-VALUE THRU 3300-EXIT.
+026100     PERFORM 2200-DISPLAY-RATING-VALUE THRU 2200-EXIT.
+026200     ADD 1 TO HIST-SEQUENCE-NO.
+026300     MOVE "GASR2"                 TO GH-SITE-ID.
+026400     MOVE HIST-SEQUENCE-NO        TO GH-SEQUENCE-NO.
+026500     MOVE GAS                     TO GH-GAS-VALUE.
+026600     MOVE RATING-VALUE            TO GH-RATING-VALUE.
+026700     MOVE TODAY-DATE              TO GH-RUN-DATE.
+026800     MOVE TODAY-TIME              TO GH-RUN-TIME.
+026900     WRITE GH-HISTORY-RECORD
+026910         INVALID KEY
+026920             DISPLAY "ERROR - DUPLICATE GASHIST KEY, RECORD NOT "
+026930                 "WRITTEN: " GH-HISTORY-KEY
+026940     END-WRITE.
+026950     GO TO 2000-EXIT.
+027000 2000-EXIT.
+027100     EXIT.
+027200
+027300 2100-INPUT-GAS-VALUE.
+027400     MOVE "N" TO GAS-VALID-SWITCH.
+027500     PERFORM 2110-GET-GAS-ENTRY THRU 2110-EXIT
+027600         UNTIL GAS-IS-VALID.
+027700     GO TO 2100-EXIT.
+027800 2100-EXIT.
+027900     EXIT.
+028000
+028100 2110-GET-GAS-ENTRY.
+028200     DISPLAY "ENTER A VALUE OF GAS: "        LINE 6  COLUMN 5.
+028300     ACCEPT GAS-ENTRY                        LINE 8  COLUMN 5.
+028400     IF GAS-ENTRY IS NOT NUMERIC
+028500         DISPLAY "INVALID - NUMERIC.  RE-ENTER."
+028501             LINE 9  COLUMN 5
+028600     ELSE
+028700         MOVE GAS-ENTRY TO GAS
+028800         IF GAS < ZERO OR GAS > RT-U-HIGH
+028900             DISPLAY "INVALID - OUT OF RANGE.  RE-ENTER."
+028901                 LINE 9  COLUMN 5
+029000         ELSE
+029100             MOVE "Y" TO GAS-VALID-SWITCH
+029200         END-IF
+029300     END-IF.
+029400     GO TO 2110-EXIT.
+029500 2110-EXIT.
+029600     EXIT.
+029700
+029800 2200-DISPLAY-RATING-VALUE.
+029900     DISPLAY "THE RATING FOR GAS: "          LINE 10 COLUMN 5.
+030000     DISPLAY RATING-VALUE                    LINE 12 COLUMN 5.
+030100     DISPLAY " "                              LINE 14 COLUMN 5.
+030200     GO TO 2200-EXIT.
+030300 2200-EXIT.
+030400     EXIT.
+030500
+030600*****************************************************************
+030700* 3000-BATCH-RATING - DRIVE A WHOLE FILE OF READINGS THROUGH
+030800* SEARCH-RATING-VALUE UNATTENDED
+030900*****************************************************************
+031000 3000-BATCH-RATING.
+031100     PERFORM 3100-READ-NEXT-READING THRU 3100-EXIT.
+031200     PERFORM 3200-PROCESS-ONE-READING THRU 3200-EXIT
+031300         UNTIL READ-AT-EOF.
+031400     GO TO 3000-EXIT.
+031500 3000-EXIT.
+031600     EXIT.
+031700
+031800 3050-RESTART-FROM-CHECKPOINT.
+031900     OPEN INPUT GAS-CHECKPOINT-FILE.
+032000     PERFORM 3060-READ-CHECKPOINT THRU 3060-EXIT
+032100         UNTIL READ-AT-EOF.
+032200     CLOSE GAS-CHECKPOINT-FILE.
+032300     MOVE "N" TO READ-EOF-SWITCH.
+032400     MOVE CK-LAST-COUNT TO READ-COUNT.
+032410     MOVE CK-LAST-COUNT TO HIST-SEQUENCE-NO.
+032420     MOVE CK-PHYSICAL-COUNT TO PHYS-READ-COUNT.
+032500     MOVE CK-TALLY-E TO TALLY-E.
+032600     MOVE CK-TALLY-G TO TALLY-G.
+032700     MOVE CK-TALLY-F TO TALLY-F.
+032800     MOVE CK-TALLY-P TO TALLY-P.
+032900     MOVE CK-TALLY-U TO TALLY-U.
+032910     MOVE CK-TALLY-REJECTED TO TALLY-REJECTED.
+033000     MOVE ZERO TO SKIP-COUNT.
+033050     MOVE SPACES TO SKIPPED-LAST-SITE-ID.
+033100     PERFORM 3070-SKIP-PROCESSED-READING THRU 3070-EXIT
+033200         UNTIL SKIP-COUNT >= CK-PHYSICAL-COUNT.
+033300     MOVE "N" TO READ-EOF-SWITCH.
+033310     IF SKIPPED-LAST-SITE-ID NOT = CK-LAST-SITE-ID
+033320         DISPLAY "WARNING - RESTART POSITION DRIFT.  EXPECTED "
+033330             "LAST SITE " CK-LAST-SITE-ID " BUT SKIPPED UP TO "
+033340             SKIPPED-LAST-SITE-ID
+033350     END-IF.
+033400     GO TO 3050-EXIT.
+033500 3050-EXIT.
+033600     EXIT.
+033700
+033800 3060-READ-CHECKPOINT.
+033900     READ GAS-CHECKPOINT-FILE
+034000         AT END
+034100             MOVE "Y" TO READ-EOF-SWITCH
+034200     END-READ.
+034300     GO TO 3060-EXIT.
+034400 3060-EXIT.
+034500     EXIT.
+034600
+034700 3070-SKIP-PROCESSED-READING.
+034800     READ GAS-READING-FILE
+034900         AT END
+035000             MOVE "Y" TO READ-EOF-SWITCH
+035100     END-READ.
+035150     IF NOT READ-AT-EOF
+035160         MOVE GR-SITE-ID TO SKIPPED-LAST-SITE-ID
+035170     END-IF.
+035200     ADD 1 TO SKIP-COUNT.
+035300     GO TO 3070-EXIT.
+035400 3070-EXIT.
+035500     EXIT.
+035600
+035700 3100-READ-NEXT-READING.
+035800     READ GAS-READING-FILE
+035900         AT END
+036000             MOVE "Y" TO READ-EOF-SWITCH
+036050         NOT AT END
+036060             ADD 1 TO PHYS-READ-COUNT
+036100     END-READ.
+036200     GO TO 3100-EXIT.
+036300 3100-EXIT.
+036400     EXIT.
+036500
+036600 3200-PROCESS-ONE-READING.
+036700     MOVE GR-GAS-VALUE TO GAS.
+036800     PERFORM 3210-VALIDATE-READING THRU 3210-EXIT.
+036900     IF READING-IS-VALID
+037000         PERFORM 3300-SEARCH-RATING-VALUE THRU 3300-EXIT
+037100         PERFORM 3400-UPDATE-TALLY THRU 3400-EXIT
+037200         PERFORM 3500-WRITE-HISTORY-RECORD THRU 3500-EXIT
+037300         PERFORM 3600-WRITE-EXTRACT-RECORD THRU 3600-EXIT
+037400         ADD 1 TO READ-COUNT
+037500         DIVIDE READ-COUNT BY 100 GIVING CKPT-QUOTIENT
+037600             REMAINDER CKPT-REMAINDER
+037700         IF CKPT-REMAINDER = ZERO
+037800             PERFORM 3700-WRITE-CHECKPOINT THRU 3700-EXIT
+037900         END-IF
+038000     ELSE
+038100         ADD 1 TO TALLY-REJECTED
+038200         DISPLAY "REJECTED READING - GAS OUT OF RANGE: "
+038201             GR-SITE-ID
+038300     END-IF.
+038400     PERFORM 3100-READ-NEXT-READING THRU 3100-EXIT.
+038500     GO TO 3200-EXIT.
+038600 3200-EXIT.
+038700     EXIT.
+038800
+038900 3210-VALIDATE-READING.
+039000     MOVE "N" TO READING-VALID-SWITCH.
+039100     IF GAS >= ZERO AND GAS <= RT-U-HIGH
+039200         MOVE "Y" TO READING-VALID-SWITCH
+039300     END-IF.
+039400     GO TO 3210-EXIT.
+039500 3210-EXIT.
+039600     EXIT.
+039700
+039800*****************************************************************
+039900* 3300-SEARCH-RATING-VALUE - APPLY THE CURRENT THRESHOLDS,
+040000* SHARED BY BOTH INTERACTIVE AND BATCH MODE
+040100*****************************************************************
+040200 3300-SEARCH-RATING-VALUE.
+040300     IF GAS >= RT-E-LOW AND GAS <= RT-E-HIGH
+040400         MOVE "E" TO RATING-VALUE
+040500     ELSE
+040600         IF GAS >= RT-G-LOW AND GAS <= RT-G-HIGH
+040700             MOVE "G" TO RATING-VALUE
+040800         ELSE
+040900             IF GAS >= RT-F-LOW AND GAS <= RT-F-HIGH
+041000                 MOVE "F" TO RATING-VALUE
+041100             ELSE
+041200                 IF GAS >= RT-P-LOW AND GAS <= RT-P-HIGH
+041300                     MOVE "P" TO RATING-VALUE
+041400                 ELSE
+041500                     IF GAS >= RT-U-LOW AND GAS <= RT-U-HIGH
+041600                         MOVE "U" TO RATING-VALUE
+041700                     END-IF
+041800                 END-IF
+041900             END-IF
+042000         END-IF
+042100     END-IF.
+042200     GO TO 3300-EXIT.
+042300 3300-EXIT.
+042400     EXIT.
+042500
+042600 3400-UPDATE-TALLY.
+042700     EVALUATE RATING-VALUE
+042800         WHEN "E"
+042900             ADD 1 TO TALLY-E
+043000         WHEN "G"
+043100             ADD 1 TO TALLY-G
+043200         WHEN "F"
+043300             ADD 1 TO TALLY-F
+043400         WHEN "P"
+043500             ADD 1 TO TALLY-P
+043600         WHEN "U"
+043700             ADD 1 TO TALLY-U
+043800     END-EVALUATE.
+043900     GO TO 3400-EXIT.
+044000 3400-EXIT.
+044100     EXIT.
+044200
+044300 3500-WRITE-HISTORY-RECORD.
+044400     ADD 1 TO HIST-SEQUENCE-NO.
+044500     MOVE GR-SITE-ID              TO GH-SITE-ID.
+044600     MOVE HIST-SEQUENCE-NO        TO GH-SEQUENCE-NO.
+044700     MOVE GAS                     TO GH-GAS-VALUE.
+044800     MOVE RATING-VALUE            TO GH-RATING-VALUE.
+044900     MOVE TODAY-DATE              TO GH-RUN-DATE.
+045000     MOVE TODAY-TIME              TO GH-RUN-TIME.
+045100     WRITE GH-HISTORY-RECORD
+045110         INVALID KEY
+045120             DISPLAY "ERROR - DUPLICATE GASHIST KEY, RECORD NOT "
+045130                 "WRITTEN: " GH-HISTORY-KEY
+045140     END-WRITE.
+045200     GO TO 3500-EXIT.
+045300 3500-EXIT.
+045400     EXIT.
+045500
+045600 3600-WRITE-EXTRACT-RECORD.
+045700     MOVE SPACES                  TO GX-EXTRACT-RECORD.
+045800     MOVE GR-SITE-ID              TO GX-SITE-ID.
+045900     MOVE GR-READING-DATE         TO GX-READING-DATE.
+046000     MOVE GAS                     TO GX-GAS-VALUE.
+046100     MOVE RATING-VALUE            TO GX-RATING-VALUE.
+046150     MOVE HIST-SEQUENCE-NO        TO GX-SEQUENCE-NO.
+046200     WRITE GX-EXTRACT-RECORD.
+046300     GO TO 3600-EXIT.
+046400 3600-EXIT.
+046500     EXIT.
+046600
+046700*****************************************************************
+046800* 3700-WRITE-CHECKPOINT - PERIODIC RESTART POINT
+046900*****************************************************************
+047000 3700-WRITE-CHECKPOINT.
+047100     MOVE READ-COUNT              TO CK-LAST-COUNT.
+047110     MOVE PHYS-READ-COUNT         TO CK-PHYSICAL-COUNT.
+047200     MOVE GR-SITE-ID              TO CK-LAST-SITE-ID.
+047300     MOVE TODAY-DATE              TO CK-CHECKPOINT-DATE.
+047400     MOVE TODAY-TIME              TO CK-CHECKPOINT-TIME.
+047500     MOVE TALLY-E                 TO CK-TALLY-E.
+047600     MOVE TALLY-G                 TO CK-TALLY-G.
+047700     MOVE TALLY-F                 TO CK-TALLY-F.
+047800     MOVE TALLY-P                 TO CK-TALLY-P.
+047900     MOVE TALLY-U                 TO CK-TALLY-U.
+047910     MOVE TALLY-REJECTED          TO CK-TALLY-REJECTED.
+048000     WRITE CK-CHECKPOINT-RECORD.
+048100     GO TO 3700-EXIT.
+048200 3700-EXIT.
+048300     EXIT.
+048400
+048500*****************************************************************
+048600* 7000-RECONCILE - COMPARE THE TOTAL READINGS CONSUMED (RATED
+048650* PLUS REJECTED) AGAINST THE INDEPENDENTLY-SUPPLIED GATE CONTROL
+048670* COUNT.  TALLY-REJECTED IS A DIAGNOSTIC, NOT A LOST OR
+048680* DUPLICATED RECORD, SO IT MUST NOT MAKE AN OTHERWISE-BALANCED
+048690* SHIFT LOOK OUT OF BALANCE.  GASCTL IS DESCRIBED AS
+048691* "INDEPENDENTLY SUPPLIED" AND MAY LEGITIMATELY NOT BE READY
+048692* YET, SO A MISSING OR UNOPENABLE FILE IS TREATED AS UNRECONCILED
+048693* RATHER THAN LEFT TO ABEND THE STEP AFTER THE REPORT, HISTORY
+048694* AND EXTRACT OUTPUT HAVE ALREADY BEEN PRODUCED.
+048800*****************************************************************
+048900 7000-RECONCILE.
+049000     MOVE "N" TO RECONCILE-SWITCH.
+049100     OPEN INPUT GAS-CONTROL-FILE.
+049110     IF CTL-FILE-STATUS NOT = "00"
+049120         DISPLAY "WARNING - GASCTL NOT AVAILABLE, STATUS "
+049130             CTL-FILE-STATUS ".  SHIFT NOT RECONCILED."
+049140         GO TO 7000-EXIT
+049150     END-IF.
+049200     READ GAS-CONTROL-FILE
+049300         AT END
+049400             MOVE ZERO TO CT-CONTROL-COUNT
+049500     END-READ.
+049600     CLOSE GAS-CONTROL-FILE.
+049650     ADD READ-COUNT TALLY-REJECTED GIVING TOTAL-CONSUMED-COUNT.
+049700     IF CT-CONTROL-COUNT = TOTAL-CONSUMED-COUNT
+049800         MOVE "Y" TO RECONCILE-SWITCH
+049900     END-IF.
+050000     GO TO 7000-EXIT.
+050100 7000-EXIT.
+050200     EXIT.
+050300
+050400*****************************************************************
+050500* 7500-PRINT-TALLY-REPORT - SHIFT-END PRINT-IMAGE REPORT
+050600*****************************************************************
+050700 7500-PRINT-TALLY-REPORT.
+050800     ADD 1 TO REPORT-PAGE-NO.
+050900     MOVE TODAY-DATE TO RH1-RUN-DATE.
+051000     MOVE REPORT-HEADING-1 TO RPT-PRINT-LINE.
+051100     WRITE RPT-PRINT-LINE.
+051200     MOVE SPACES TO RPT-PRINT-LINE.
+051300     WRITE RPT-PRINT-LINE.
+051400     MOVE ZERO TO REPORT-LINE-COUNT.
+051500     MOVE "RATING E (EXCELLENT) " TO RD-LABEL.
+051600     MOVE TALLY-E TO RD-COUNT.
+051700     PERFORM 7510-WRITE-DETAIL-LINE THRU 7510-EXIT.
+051800     MOVE "RATING G (GOOD)      " TO RD-LABEL.
+051900     MOVE TALLY-G TO RD-COUNT.
+052000     PERFORM 7510-WRITE-DETAIL-LINE THRU 7510-EXIT.
+052100     MOVE "RATING F (FAIR)      " TO RD-LABEL.
+052200     MOVE TALLY-F TO RD-COUNT.
+052300     PERFORM 7510-WRITE-DETAIL-LINE THRU 7510-EXIT.
+052400     MOVE "RATING P (POOR)      " TO RD-LABEL.
+052500     MOVE TALLY-P TO RD-COUNT.
+052600     PERFORM 7510-WRITE-DETAIL-LINE THRU 7510-EXIT.
+052700     MOVE "RATING U (OVERLIMIT) " TO RD-LABEL.
+052800     MOVE TALLY-U TO RD-COUNT.
+052900     PERFORM 7510-WRITE-DETAIL-LINE THRU 7510-EXIT.
+053000     MOVE "REJECTED READINGS    " TO RD-LABEL.
+053100     MOVE TALLY-REJECTED TO RD-COUNT.
+053200     PERFORM 7510-WRITE-DETAIL-LINE THRU 7510-EXIT.
+053300     MOVE "TOTAL PROCESSED      " TO RD-LABEL.
+053400     MOVE READ-COUNT TO RD-COUNT.
+053500     PERFORM 7510-WRITE-DETAIL-LINE THRU 7510-EXIT.
+053600     MOVE SPACES TO RPT-PRINT-LINE.
+053700     WRITE RPT-PRINT-LINE.
+053800     IF SHIFT-IS-BALANCED
+053900         MOVE "RECONCILIATION: BALANCED - REPORT FINAL"
+054000             TO RPT-PRINT-LINE
+054100     ELSE
+054200         MOVE "RECONCILIATION: OUT OF BALANCE - NOT FINAL"
+054300             TO RPT-PRINT-LINE
+054400     END-IF.
+054500     WRITE RPT-PRINT-LINE.
+054600     GO TO 7500-EXIT.
+054700 7500-EXIT.
+054800     EXIT.
+054900
+055000 7510-WRITE-DETAIL-LINE.
+055100     ADD 1 TO REPORT-LINE-COUNT.
+055200     MOVE REPORT-DETAIL-LINE TO RPT-PRINT-LINE.
+055300     WRITE RPT-PRINT-LINE.
+055400     IF REPORT-LINE-COUNT >= 50
+055500         MOVE SPACES TO RPT-PRINT-LINE
+055600         WRITE RPT-PRINT-LINE
+055700             AFTER ADVANCING PAGE
+055800         MOVE ZERO TO REPORT-LINE-COUNT
+055900     END-IF.
+056000     GO TO 7510-EXIT.
+056100 7510-EXIT.
+056200     EXIT.
+056300
+056400*****************************************************************
+056500* 9000-TERMINATE - CLOSE FILES
+056600*****************************************************************
+056700 9000-TERMINATE.
+056800     CLOSE GAS-HISTORY-FILE.
+056900     IF NOT MODE-IS-INTERACTIVE
+057000         CLOSE GAS-READING-FILE
+057100         CLOSE GAS-EXTRACT-FILE
+057200         CLOSE GAS-CHECKPOINT-FILE
+057300         CLOSE GAS-REPORT-FILE
+057400     END-IF.
+057500     GO TO 9000-EXIT.
+057600 9000-EXIT.
+057700     EXIT.
+057800
+057900 END PROGRAM GASRATE2.
