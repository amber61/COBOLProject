@@ -1,32 +1,218 @@
-       program-id. Program1 as "Program1".
-
-       environment division.
-       configuration section.
-
-       DATA DIVISION.
-       
-       WORKING-STORAGE SECTION.
-       01 FLD-1 PIC 9(3) VALUE 123. 
-       01 FLD-2 PIC 9(3) VALUE 223.
-       01 FLD-3 PIC 9(2) VALUE 10.
-       01 FLD-4 PIC 9(3) VALUE 100.
-       01 FLD-5 PIC 9(2) VALUE 22.
-       01 FLD-6 PIC 9(4) VALUE 1234.
-       01 FLD-7 PIC A(4) VALUE "  ab".
-       01 FLD-8 PIC A(5) VALUE "CDEFG".
-       01 FLD-9 PIC X(3) VALUE "TR8".
-       01 FLD-10 PIC X(6) VALUE "YUZ97M".
-       
-       01 COURSE-NAMES.
-       05 COURSE-ID    OCCURS 10 TIMES.
-
-       PROCEDURE DIVISION.
-
-
-       CalculateResult.
-      *    MULTIPLY FLD-1 BY FLD-2 GIVING FLD-3.
-      *    DIVIDE FLD-5 BY FLD-3 GIVING FLD-4 ROUNDED.
-       COMPUTE FLD-2 ROUNDED = FLD-5 / FLD-4+FLD-3 .
-       DISPLAY FLD-2.
-       STOP RUN.
-       end program Program1.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CALCRES.
+000300 AUTHOR.      D R HOLLOWAY.
+000400 INSTALLATION. FIELD OPERATIONS - GAS RATING UNIT.
+000500 DATE-WRITTEN. 2019-04-02.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800* MODIFICATION HISTORY
+000900*****************************************************************
+001000* 2019-04-02  DRH  ORIGINAL FIELD CALCULATION EXERCISE.
+001100* 2026-08-09  DRH  LOAD COURSE-NAMES FROM THE COURSE ROSTER FILE
+001200*                  AND ADD A CALLABLE ENTRY THAT VERIFIES AN
+001300*                  OPERATOR HOLDS A CURRENT GAS RATING
+001400*                  CERTIFICATION BEFORE A RATING CHECK RUNS.
+001500* 2026-08-09  DRH  GUARD THE COMPUTE IN CALCULATE-RESULT AGAINST
+001600*                  A ZERO DENOMINATOR.
+001700* 2026-08-09  DRH  CLASS-EDIT FLD-7 THRU FLD-10 BEFORE THEY ARE
+001800*                  WIRED INTO ANY CALCULATION.
+001850* 2026-08-09  DRH  CHECK COURSE-ID AGAINST THE REQUIRED GAS
+001860*                  RATING CERTIFICATION CODE -- AN UNEXPIRED
+001870*                  ROSTER ROW FOR THE OPERATOR IS NOT ENOUGH BY
+001880*                  ITSELF, SINCE THE ROSTER CAN CARRY OTHER
+001890*                  COURSES TOO.
+001900*****************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT COURSE-ROSTER-FILE ASSIGN TO "COURSES"
+002700         ORGANIZATION IS SEQUENTIAL.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  COURSE-ROSTER-FILE.
+003200     COPY COURSREC.
+003300
+003400 WORKING-STORAGE SECTION.
+003500 01  FLD-1 PIC 9(3) VALUE 123.
+003600 01  FLD-2 PIC 9(3) VALUE 223.
+003700 01  FLD-3 PIC 9(2) VALUE 10.
+003800 01  FLD-4 PIC 9(3) VALUE 100.
+003900 01  FLD-5 PIC 9(2) VALUE 22.
+004000 01  FLD-6 PIC 9(4) VALUE 1234.
+004100 01  FLD-7 PIC A(4) VALUE "  ab".
+004200 01  FLD-8 PIC A(5) VALUE "CDEFG".
+004300 01  FLD-9 PIC X(3) VALUE "TR8".
+004400 01  FLD-10 PIC X(6) VALUE "YUZ97M".
+004500
+004600*****************************************************************
+004700* COURSE-NAMES - DRIVER CERTIFICATION ROSTER, LOADED FROM THE
+004800* COURSE-ROSTER-FILE SO A RATING CHECK CAN BE GATED ON THE
+004900* OPERATOR HOLDING A CURRENT CERTIFICATION.
+005000*****************************************************************
+005100 01  COURSE-NAMES.
+005200     05  COURSE-ENTRY OCCURS 10 TIMES INDEXED BY COURSE-IDX.
+005300         10  COURSE-OPERATOR-ID      PIC X(06).
+005400         10  COURSE-ID               PIC X(08).
+005500         10  COURSE-EXPIRY-DATE      PIC 9(08).
+005600
+005650 01  REQUIRED-COURSE-ID              PIC X(08) VALUE "GASCERT1".
+005700 01  COURSE-COUNT                    PIC 9(02) VALUE ZERO COMP.
+005800 01  COURSE-EOF-SWITCH               PIC X(01) VALUE "N".
+005900     88  COURSE-AT-EOF               VALUE "Y".
+006000 01  TODAY-DATE                      PIC 9(08).
+006100
+006300 01  DIVISOR-EDIT-SWITCH             PIC X(01) VALUE "Y".
+006400     88  DIVISOR-IS-VALID            VALUE "Y".
+006500 01  FIELD-EDIT-SWITCH                PIC X(01) VALUE "Y".
+006600     88  FIELDS-ARE-VALID            VALUE "Y".
+006700
+006800*****************************************************************
+006900* LINKAGE SECTION - LK-MODE-SWITCH SELECTS WHICH ENTRY RUNS:
+007000*   "V" - VERIFY-OPERATOR-CERT, GATING A RATING CHECK
+007100*   "C" - CALCULATE-RESULT, THE FIELD COMPUTATION UTILITY
+007200*****************************************************************
+007300 LINKAGE SECTION.
+007400 01  LK-MODE-SWITCH                  PIC X(01).
+007500 01  LK-OPERATOR-ID                  PIC X(06).
+007600 01  LK-CERT-STATUS                  PIC X(01).
+007700
+007800 PROCEDURE DIVISION USING LK-MODE-SWITCH LK-OPERATOR-ID
+007900     LK-CERT-STATUS.
+008000*****************************************************************
+008100* 0000-MAINLINE
+008200*****************************************************************
+008300 0000-MAINLINE.
+008400     EVALUATE LK-MODE-SWITCH
+008500         WHEN "V"
+008600             PERFORM 1000-LOAD-COURSE-ROSTER THRU 1000-EXIT
+008700             PERFORM 1100-VERIFY-OPERATOR-CERT THRU 1100-EXIT
+008800         WHEN OTHER
+008900             PERFORM 2000-CALCULATE-RESULT THRU 2000-EXIT
+009000     END-EVALUATE.
+009100     GOBACK.
+009200
+009300*****************************************************************
+009400* 1000-LOAD-COURSE-ROSTER - FILL COURSE-NAMES FROM THE ROSTER
+009500* FILE, UP TO THE SIZE OF THE TABLE
+009600*****************************************************************
+009700 1000-LOAD-COURSE-ROSTER.
+009800     MOVE ZERO TO COURSE-COUNT.
+009900     MOVE "N" TO COURSE-EOF-SWITCH.
+010000     OPEN INPUT COURSE-ROSTER-FILE.
+010100     PERFORM 1010-LOAD-ONE-COURSE THRU 1010-EXIT
+010200         UNTIL COURSE-AT-EOF OR COURSE-COUNT = 10.
+010300     CLOSE COURSE-ROSTER-FILE.
+010400     GO TO 1000-EXIT.
+010500 1000-EXIT.
+010600     EXIT.
+010700
+010800 1010-LOAD-ONE-COURSE.
+010900     READ COURSE-ROSTER-FILE
+011000         AT END
+011100             MOVE "Y" TO COURSE-EOF-SWITCH
+011200         NOT AT END
+011300             ADD 1 TO COURSE-COUNT
+011400             SET COURSE-IDX TO COURSE-COUNT
+011500             MOVE CR-OPERATOR-ID     TO COURSE-OPERATOR-ID
+011600                 (COURSE-IDX)
+011700             MOVE CR-COURSE-ID       TO COURSE-ID (COURSE-IDX)
+011800             MOVE CR-CERT-EXPIRY-DATE
+011900                 TO COURSE-EXPIRY-DATE (COURSE-IDX)
+012000     END-READ.
+012100     GO TO 1010-EXIT.
+012200 1010-EXIT.
+012300     EXIT.
+012400
+012500*****************************************************************
+012600* 1100-VERIFY-OPERATOR-CERT - TRUE (LK-CERT-STATUS = "Y") ONLY
+012700* WHEN THE OPERATOR APPEARS IN COURSE-NAMES FOR THE REQUIRED GAS
+012800* RATING CERTIFICATION CODE WITH AN EXPIRY DATE NOT YET PASSED
+012900*****************************************************************
+013000 1100-VERIFY-OPERATOR-CERT.
+013100     ACCEPT TODAY-DATE FROM DATE YYYYMMDD.
+013200     MOVE "N" TO LK-CERT-STATUS.
+013300     IF COURSE-COUNT > ZERO
+013400         PERFORM 1110-CHECK-ONE-COURSE THRU 1110-EXIT
+013500             VARYING COURSE-IDX FROM 1 BY 1
+013600             UNTIL COURSE-IDX > COURSE-COUNT
+013700     END-IF.
+013800     GO TO 1100-EXIT.
+013900 1100-EXIT.
+014000     EXIT.
+014100
+014200 1110-CHECK-ONE-COURSE.
+014300     IF COURSE-OPERATOR-ID (COURSE-IDX) = LK-OPERATOR-ID
+014350         AND COURSE-ID (COURSE-IDX) = REQUIRED-COURSE-ID
+014400         AND COURSE-EXPIRY-DATE (COURSE-IDX) >= TODAY-DATE
+014500         MOVE "Y" TO LK-CERT-STATUS
+014600     END-IF.
+014700     GO TO 1110-EXIT.
+014800 1110-EXIT.
+014900     EXIT.
+015000
+015100*****************************************************************
+015200* 2000-CALCULATE-RESULT
+015300*****************************************************************
+015400 2000-CALCULATE-RESULT.
+015500     PERFORM 2100-EDIT-ALPHA-FIELDS THRU 2100-EXIT.
+015550     IF NOT FIELDS-ARE-VALID
+015560         DISPLAY "WARNING - ONE OR MORE OF FLD-7 THRU FLD-10 "
+015561             "FAILED EDIT.  REVIEW BEFORE THESE FIELDS ARE USED."
+015570     END-IF.
+015600     PERFORM 2200-CHECK-DIVISOR THRU 2200-EXIT.
+015700     IF DIVISOR-IS-VALID
+015800         COMPUTE FLD-2 ROUNDED = FLD-5 / FLD-4 + FLD-3
+015900         DISPLAY FLD-2
+016000     ELSE
+016100         DISPLAY "ERROR - FLD-4 IS ZERO, CANNOT DIVIDE."
+016200     END-IF.
+016300     GO TO 2000-EXIT.
+016400 2000-EXIT.
+016500     EXIT.
+016600
+016700*****************************************************************
+016800* 2100-EDIT-ALPHA-FIELDS - CLASS TEST FLD-7 THRU FLD-10 BEFORE
+016900* THEY PARTICIPATE IN ANY CALCULATION
+017000*****************************************************************
+017100 2100-EDIT-ALPHA-FIELDS.
+017200     MOVE "Y" TO FIELD-EDIT-SWITCH.
+017300     IF FLD-7 IS NOT ALPHABETIC
+017400         MOVE "N" TO FIELD-EDIT-SWITCH
+017500         DISPLAY "WARNING - FLD-7 FAILED ALPHABETIC EDIT: " FLD-7
+017600     END-IF.
+017700     IF FLD-8 IS NOT ALPHABETIC
+017800         MOVE "N" TO FIELD-EDIT-SWITCH
+017900         DISPLAY "WARNING - FLD-8 FAILED ALPHABETIC EDIT: " FLD-8
+018000     END-IF.
+018100     IF FLD-9 IS NOT ALPHABETIC
+018200         MOVE "N" TO FIELD-EDIT-SWITCH
+018300         DISPLAY "WARNING - FLD-9 FAILED ALPHABETIC EDIT: " FLD-9
+018400     END-IF.
+018500     IF FLD-10 IS NOT ALPHABETIC
+018600         MOVE "N" TO FIELD-EDIT-SWITCH
+018700         DISPLAY "WARNING - FLD-10 FAILED ALPHABETIC EDIT: "
+018701             FLD-10
+018800     END-IF.
+018900     GO TO 2100-EXIT.
+019000 2100-EXIT.
+019100     EXIT.
+019200
+019300*****************************************************************
+019400* 2200-CHECK-DIVISOR - GUARD AGAINST A ZERO DENOMINATOR.  FLD-4
+019500* IS THE ACTUAL DIVISOR IN FLD-5 / FLD-4 + FLD-3; FLD-3 IS ADDED
+019600* IN AFTER THE DIVISION AND IS NOT PART OF THE DENOMINATOR.
+019700*****************************************************************
+019800 2200-CHECK-DIVISOR.
+019900     MOVE "Y" TO DIVISOR-EDIT-SWITCH.
+020000     IF FLD-4 = ZERO
+020100         MOVE "N" TO DIVISOR-EDIT-SWITCH
+020200     END-IF.
+020300     GO TO 2200-EXIT.
+020300 2200-EXIT.
+020400     EXIT.
+020500
+020600 END PROGRAM CALCRES.
